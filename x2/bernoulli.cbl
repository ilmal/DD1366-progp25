@@ -1,55 +1,287 @@
-       *> RUN FILE:
-       *>          cobc -x -free bernoulli.cbl
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. bernoulli. *> programmets namn
-       
-       DATA DIVISION.
-
-       *> spara ALLA temporära variabler här av någon anledning >:(
-       WORKING-STORAGE SECTION.
-       01 k    PIC 9(2). *> för 'k' i for-loop för binom
-       01 n    PIC 9(2) VALUE 9. *>  max bernoulli tal att räkna
-       01 m    PIC 9(2).  *> yttre loop counter för bernoulli func
-       01 i    PIC 9(2). *> inre loop counter för bernoulli func
-       
-       01 r    PIC S9(5)V9(6) VALUE 1. *> sparar result från binom
-       01 temp PIC S9(5)V9(6). *> temporär var för beräkningar
-       
-       01 b. 
-           05 B-item PIC S9(5)V9(6) OCCURS 10 TIMES INDEXED BY idx. 
-           *> array att spara bernoullitalen 
-           *> 5 digits innan och efter
-           *> INDEXED BY för att underlätta åtkomst till element
-       
-       PROCEDURE DIVISION.
-           *> main program logic
-           DISPLAY "COBOL"
-           PERFORM bernoulli *> kallar på bernoulli func
-           STOP RUN. *> avslutar program
-       
-       bernoulli.
-           MOVE 1.0 TO B-item(1)  *> B_0 = 1
-           DISPLAY "B(0) = " B-item(1) *> print
-
-           *> yttre loop 
-           PERFORM VARYING m FROM 1 BY 1 UNTIL m > n
-               MOVE 0 TO temp  *> reset temporär var för summering
-
-               *> inre loop
-               PERFORM VARYING k FROM 0 BY 1 UNTIL k = m
-                   PERFORM binom *> kalla på binom för att uppdatera r
-                   COMPUTE temp = temp - r * B-item(k + 1) *> räkna ut med nytt r
-               END-PERFORM
-               COMPUTE B-item(m + 1) = temp / (m + 1) *> dela med m+1
-               DISPLAY "B(" m ") = " B-item(m + 1) *> print
-
-
-           END-PERFORM.
-       
-       binom.
-           MOVE 1 TO r
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > k
-               COMPUTE r ROUNDED = r * (m + 1 - i + 1) / i *> 1-indexerat så m+1
-           END-PERFORM
-           EXIT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     BERNOULLI.
+000300 AUTHOR.         ACTUARIAL-SYSTEMS-GROUP.
+000400 INSTALLATION.   DD1366 BATCH SERVICES.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*
+000800******************************************************************
+000900*                                                                *
+001000*  BERNOULLI                                                    *
+001100*                                                                *
+001200*  Callable subprogram that owns the Bernoulli-number table.     *
+001300*  It is CALLed with a function code, a requested index, an     *
+001400*  entry area (COPY BERNTAB) and a status code:                  *
+001500*                                                                *
+001600*      CALL "BERNOULLI" USING LK-FUNCTION-CODE                   *
+001700*                             LK-INDEX                           *
+001800*                             LK-ENTRY-GROUP                     *
+001900*                             LK-STATUS                          *
+002000*                                                                *
+002100*  Function codes:                                               *
+002200*      'R'  reset the table (start of a fresh run)               *
+002300*      'S'  seed one already-known entry, e.g. from a restart    *
+002400*           checkpoint; entries must be seeded in index order    *
+002500*           starting at 1 (index 0 is the built-in B(0) = 1)     *
+002600*      'G'  get B(index), extending the table up through index   *
+002700*           if it has not been computed yet                      *
+002800*                                                                *
+002900*  Status codes returned:                                        *
+003000*      '00'  normal completion                                   *
+003100*      '04'  requested index exceeds table capacity (BERNLIM)    *
+003200*      '08'  seed supplied out of sequence                       *
+003300*      '16'  unrecognised function code                          *
+003400*                                                                *
+003500*  The table is kept in WORKING-STORAGE, which GnuCOBOL retains  *
+003600*  across CALLs within the same run, so repeated CALLs from the  *
+003700*  driver (or from any other job that links this subprogram)     *
+003800*  never recompute an index already on hand.                     *
+003900*                                                                *
+004000*  MODIFICATION HISTORY                                          *
+004100*  ---------------------                                         *
+004200*  2026-08-09  ASG  Split out of the original standalone batch   *
+004300*                   program so other jobs can CALL for a single  *
+004400*                   B(k) instead of rerunning the whole table.   *
+004500*                   Rebuilt on exact-fraction arithmetic so the  *
+004600*                   values no longer lose precision past B(8),   *
+004700*                   and odd terms beyond B(1) are recognised as  *
+004800*                   zero by definition instead of computed.      *
+004900*                                                                *
+005000******************************************************************
+005100 ENVIRONMENT DIVISION.
+005200 CONFIGURATION SECTION.
+005500*
+005600 DATA DIVISION.
+005700 WORKING-STORAGE SECTION.
+005800*
+005900******************************************************************
+006000*    SHARED TABLE-CAPACITY CONSTANT                              *
+006100******************************************************************
+006200     COPY "bernlim.cpy".
+006300*
+006400******************************************************************
+006500*    THE BERNOULLI-NUMBER TABLE ITSELF  (index 0 .. BT-MAX-INDEX)*
+006600******************************************************************
+006700 01  BERN-TABLE.
+006800     05  BERN-ENTRY OCCURS 21 TIMES INDEXED BY BT-IDX.
+006900         COPY "berntab.cpy".
+007000*
+007100 77  BERN-HIGH-WATER            PIC 9(02) COMP VALUE ZERO.
+007200*        highest index m for which BERN-ENTRY is populated
+007300*
+007400******************************************************************
+007500*    WORKING FIELDS FOR THE EXACT-FRACTION RECURRENCE            *
+007600******************************************************************
+007700 77  WK-M                       PIC 9(02) COMP.
+007800 77  WK-K                       PIC 9(02) COMP.
+007900 77  WK-I                       PIC 9(02) COMP.
+008000 77  WK-BINOM                   PIC S9(18) COMP-3.
+008100 77  WK-TERM-NUM                PIC S9(18) COMP-3.
+008200 77  WK-TERM-DEN                PIC  9(18) COMP-3.
+008300 77  WK-ACC-NUM                 PIC S9(18) COMP-3.
+008400 77  WK-ACC-DEN                 PIC  9(18) COMP-3.
+008500 77  WK-NEW-NUM                 PIC S9(18) COMP-3.
+008600 77  WK-NEW-DEN                 PIC  9(18) COMP-3.
+008700 77  WK-GCD-A                   PIC  9(18) COMP-3.
+008800 77  WK-GCD-B                   PIC  9(18) COMP-3.
+008900 77  WK-GCD-T                   PIC  9(18) COMP-3.
+009000 77  WK-GCD                     PIC  9(18) COMP-3.
+009100*
+009200 LINKAGE SECTION.
+009300 01  LK-FUNCTION-CODE           PIC X(01).
+009400 01  LK-INDEX                   PIC 9(02).
+009500 01  LK-ENTRY-GROUP.
+009600     05  LK-NUM                 PIC S9(18).
+009700     05  LK-DEN                 PIC  9(18).
+009800     05  LK-DEC                 PIC S9(05)V9(12).
+009900     05  LK-ZERO-FLAG           PIC X(01).
+010000 01  LK-STATUS                  PIC X(02).
+010100*
+010200 PROCEDURE DIVISION USING LK-FUNCTION-CODE
+010300                           LK-INDEX
+010400                           LK-ENTRY-GROUP
+010500                           LK-STATUS.
+010600*
+010700 0000-MAINLINE.
+010800     EVALUATE LK-FUNCTION-CODE
+010900         WHEN 'R'
+011000             PERFORM 1000-RESET-TABLE THRU 1000-EXIT
+011100         WHEN 'S'
+011200             PERFORM 2000-SEED-ENTRY THRU 2000-EXIT
+011300         WHEN 'G'
+011400             PERFORM 3000-GET-ENTRY THRU 3000-EXIT
+011500         WHEN OTHER
+011600             MOVE '16' TO LK-STATUS
+011700     END-EVALUATE
+011800     GOBACK.
+011900*
+012000******************************************************************
+012100*    1000  RESET-TABLE -- start a fresh table with B(0) = 1      *
+012200******************************************************************
+012300 1000-RESET-TABLE.
+012400     MOVE ZERO TO BERN-HIGH-WATER
+012500     MOVE 1    TO BT-NUM(1)
+012600     MOVE 1    TO BT-DEN(1)
+012700     MOVE 1    TO BT-DEC(1)
+012800     MOVE 'N'  TO BT-ZERO-FLAG(1)
+012900     MOVE '00' TO LK-STATUS.
+013000 1000-EXIT.
+013100     EXIT.
+013200*
+013300******************************************************************
+013400*    2000  SEED-ENTRY -- restore one already-known entry         *
+013500*          (used when the driver is resuming from a checkpoint)  *
+013600******************************************************************
+013700 2000-SEED-ENTRY.
+013800     IF LK-INDEX > BT-MAX-INDEX
+013900         MOVE '04' TO LK-STATUS
+014000         GO TO 2000-EXIT
+014100     END-IF
+014200     IF LK-INDEX NOT = BERN-HIGH-WATER + 1
+014300         MOVE '08' TO LK-STATUS
+014400         GO TO 2000-EXIT
+014500     END-IF
+014600     MOVE LK-NUM        TO BT-NUM(LK-INDEX + 1)
+014700     MOVE LK-DEN        TO BT-DEN(LK-INDEX + 1)
+014800     MOVE LK-DEC        TO BT-DEC(LK-INDEX + 1)
+014900     MOVE LK-ZERO-FLAG  TO BT-ZERO-FLAG(LK-INDEX + 1)
+015000     MOVE LK-INDEX      TO BERN-HIGH-WATER
+015100     MOVE '00'          TO LK-STATUS.
+015200 2000-EXIT.
+015300     EXIT.
+015400*
+015500******************************************************************
+015600*    3000  GET-ENTRY -- return B(index), extending the table     *
+015700*          as far as necessary first                             *
+015800******************************************************************
+015900 3000-GET-ENTRY.
+016000     IF LK-INDEX > BT-MAX-INDEX
+016100         MOVE '04' TO LK-STATUS
+016200         GO TO 3000-EXIT
+016300     END-IF
+016400     IF LK-INDEX > BERN-HIGH-WATER
+016450         COMPUTE WK-M = BERN-HIGH-WATER + 1
+016500         PERFORM 3100-EXTEND-ONE THRU 3100-EXIT
+016600             VARYING WK-M FROM WK-M BY 1
+016700                 UNTIL WK-M > LK-INDEX
+016800     END-IF
+016900     MOVE BT-NUM(LK-INDEX + 1)        TO LK-NUM
+017000     MOVE BT-DEN(LK-INDEX + 1)        TO LK-DEN
+017100     MOVE BT-DEC(LK-INDEX + 1)        TO LK-DEC
+017200     MOVE BT-ZERO-FLAG(LK-INDEX + 1)  TO LK-ZERO-FLAG
+017300     MOVE '00'                        TO LK-STATUS.
+017400 3000-EXIT.
+017500     EXIT.
+017600*
+017700******************************************************************
+017800*    3100  EXTEND-ONE -- compute a single B(WK-M) and store it   *
+017900******************************************************************
+018000 3100-EXTEND-ONE.
+018050     DIVIDE WK-M BY 2 GIVING WK-GCD-T REMAINDER WK-GCD-B
+018100     IF WK-M > 1 AND WK-GCD-B = 1
+018200         MOVE 0   TO BT-NUM(WK-M + 1)
+018300         MOVE 1   TO BT-DEN(WK-M + 1)
+018400         MOVE 0   TO BT-DEC(WK-M + 1)
+018500         MOVE 'Y' TO BT-ZERO-FLAG(WK-M + 1)
+018600     ELSE
+018700         PERFORM 3200-SUM-TERMS THRU 3200-EXIT
+018800         COMPUTE WK-NEW-NUM = WK-ACC-NUM
+018900         COMPUTE WK-NEW-DEN = WK-ACC-DEN * (WK-M + 1)
+019000         PERFORM 6000-REDUCE-FRACTION THRU 6000-EXIT
+019100         MOVE WK-NEW-NUM  TO BT-NUM(WK-M + 1)
+019200         MOVE WK-NEW-DEN  TO BT-DEN(WK-M + 1)
+019300         DIVIDE WK-NEW-NUM BY WK-NEW-DEN
+019400             GIVING BT-DEC(WK-M + 1) ROUNDED
+019500         MOVE 'N' TO BT-ZERO-FLAG(WK-M + 1)
+019600     END-IF
+019700     MOVE WK-M TO BERN-HIGH-WATER.
+019800 3100-EXIT.
+019900     EXIT.
+020000*
+020100******************************************************************
+020200*    3200  SUM-TERMS -- exact fraction sum over k = 0 .. m - 1   *
+020300*          of  - C(m+1,k) * B(k),  left in WK-ACC-NUM/WK-ACC-DEN *
+020400******************************************************************
+020500 3200-SUM-TERMS.
+020600     MOVE ZERO TO WK-ACC-NUM
+020700     MOVE 1    TO WK-ACC-DEN
+020800     PERFORM 3300-ONE-TERM THRU 3300-EXIT
+020900         VARYING WK-K FROM 0 BY 1 UNTIL WK-K > WK-M - 1.
+021000 3200-EXIT.
+021100     EXIT.
+021200*
+021300******************************************************************
+021400*    3300  ONE-TERM -- fold - C(m+1,k) * B(k) into the accumulato*
+021500******************************************************************
+021600 3300-ONE-TERM.
+021700     PERFORM 4000-COMPUTE-BINOM THRU 4000-EXIT
+021800     COMPUTE WK-TERM-NUM = 0 - (WK-BINOM * BT-NUM(WK-K + 1))
+021900     MOVE BT-DEN(WK-K + 1) TO WK-TERM-DEN
+022000     PERFORM 5000-ADD-FRACTION THRU 5000-EXIT.
+022100 3300-EXIT.
+022200     EXIT.
+022300*
+022400******************************************************************
+022500*    4000  COMPUTE-BINOM -- exact C(m+1,k) into WK-BINOM         *
+022600*          (multiply-then-divide keeps every intermediate result *
+022700*          an integer, since a product of k consecutive integers *
+022800*          is always divisible by k!)                            *
+022900******************************************************************
+023000 4000-COMPUTE-BINOM.
+023100     MOVE 1 TO WK-BINOM
+023200     PERFORM 4100-BINOM-STEP THRU 4100-EXIT
+023300         VARYING WK-I FROM 1 BY 1 UNTIL WK-I > WK-K.
+023400 4000-EXIT.
+023500     EXIT.
+023600*
+023700 4100-BINOM-STEP.
+023800     COMPUTE WK-BINOM = WK-BINOM * (WK-M + 2 - WK-I)
+023900     DIVIDE WK-BINOM BY WK-I GIVING WK-BINOM.
+024000 4100-EXIT.
+024100     EXIT.
+024200*
+024300******************************************************************
+024400*    5000  ADD-FRACTION -- WK-ACC += WK-TERM, reduced            *
+024500******************************************************************
+024600 5000-ADD-FRACTION.
+024700     COMPUTE WK-NEW-NUM =
+024800         (WK-ACC-NUM * WK-TERM-DEN) + (WK-TERM-NUM * WK-ACC-DEN)
+024900     COMPUTE WK-NEW-DEN = WK-ACC-DEN * WK-TERM-DEN
+025000     PERFORM 6000-REDUCE-FRACTION THRU 6000-EXIT
+025100     MOVE WK-NEW-NUM TO WK-ACC-NUM
+025200     MOVE WK-NEW-DEN TO WK-ACC-DEN.
+025300 5000-EXIT.
+025400     EXIT.
+025500*
+025600******************************************************************
+025700*    6000  REDUCE-FRACTION -- divide WK-NEW-NUM/WK-NEW-DEN by    *
+025800*          their GCD (Euclidean algorithm)                       *
+025900******************************************************************
+026000 6000-REDUCE-FRACTION.
+026100     IF WK-NEW-NUM = ZERO
+026200         MOVE 1 TO WK-NEW-DEN
+026300         GO TO 6000-EXIT
+026400     END-IF
+026500     IF WK-NEW-NUM >= ZERO
+026600         MOVE WK-NEW-NUM TO WK-GCD-A
+026700     ELSE
+026800         COMPUTE WK-GCD-A = 0 - WK-NEW-NUM
+026900     END-IF
+027000     MOVE WK-NEW-DEN TO WK-GCD-B
+027100     PERFORM 6100-GCD-STEP THRU 6100-EXIT
+027200         UNTIL WK-GCD-B = ZERO
+027300     MOVE WK-GCD-A TO WK-GCD
+027400     IF WK-GCD > 1
+027500         COMPUTE WK-NEW-NUM = WK-NEW-NUM / WK-GCD
+027600         COMPUTE WK-NEW-DEN = WK-NEW-DEN / WK-GCD
+027700     END-IF.
+027800 6000-EXIT.
+027900     EXIT.
+028000*
+028100 6100-GCD-STEP.
+028200     MOVE WK-GCD-A TO WK-GCD-T
+028300     MOVE WK-GCD-B TO WK-GCD-A
+028350     DIVIDE WK-GCD-T BY WK-GCD-B
+028400         GIVING WK-GCD-T REMAINDER WK-GCD-B.
+028500 6100-EXIT.
+028600     EXIT.
