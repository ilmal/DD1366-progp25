@@ -0,0 +1,51 @@
+//BERNJOB  JOB (ACCTNO),'BERNOULLI TABLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  BERNJOB -- SCHEDULE THE BERNOULLI-TABLE BATCH DRIVER (BERNDRV)   *
+//*                                                                   *
+//*  SYSIN CARRIES ONE PARAMETER RECORD:                              *
+//*      COLS 01-02   TABLE SIZE N  (2 DIGITS, 00-20)                 *
+//*      COLS 04-11   OPERATOR ID                                     *
+//*      COLS 13-20   JOB NAME                                        *
+//*                                                                   *
+//*  RETURN CODE FROM STEP BERN:                                      *
+//*      0   NORMAL COMPLETION, NO DISCREPANCIES                      *
+//*      4   NORMAL COMPLETION, RECONCILIATION CHECK FLAGGED A        *
+//*          DISCREPANCY AGAINST A REFERENCE VALUE                    *
+//*      16  PARAMETER CARD REJECTED (N OUT OF RANGE OR MISSING)      *
+//*      20  A DATASET I/O ERROR OR A BERNOULLI SUBPROGRAM FAILURE    *
+//*          STOPPED THE RUN BEFORE IT COULD COMPLETE                 *
+//*                                                                   *
+//*  BERNCKPT IS OPENED EXTEND (APPEND) BY THE PROGRAM WHEN A PRIOR    *
+//*  CHECKPOINT IS FOUND, SO RESUBMITTING THIS JOB AFTER AN ABEND OR   *
+//*  CANCEL RESUMES THE TABLE FROM THE LAST COMPLETED ENTRY RATHER     *
+//*  THAN RECOMPUTING IT.  DISP=MOD ON BERNOUT/BERNCKPT/BERNJRNL BELOW *
+//*  PRESERVES THAT BEHAVIOUR ACROSS JOB RESUBMISSIONS.                *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  ---------------------                                            *
+//*  2026-08-09  ASG  NEW JOB STREAM FOR THE BERNDRV BATCH DRIVER.     *
+//*                                                                   *
+//*********************************************************************
+//*
+//BERN     EXEC PGM=BERNDRV
+//STEPLIB  DD DSN=PROD.ACTUARY.LOADLIB,DISP=SHR
+//SYSIN    DD *
+08 OPER0001 JOBALPHA
+/*
+//BERNOUT  DD DSN=PROD.ACTUARY.BERNOULLI.TABLE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//BERNCKPT DD DSN=PROD.ACTUARY.BERNOULLI.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//BERNJRNL DD DSN=PROD.ACTUARY.BERNOULLI.JRNL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
