@@ -0,0 +1,547 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     BERNDRV.
+000300 AUTHOR.         ACTUARIAL-SYSTEMS-GROUP.
+000400 INSTALLATION.   DD1366 BATCH SERVICES.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*
+000800******************************************************************
+000900*                                                                *
+001000*  BERNDRV                                                      *
+001100*                                                                *
+001200*  Batch driver for the Bernoulli-number table.  Reads a        *
+001300*  parameter card (table size N, operator id, job name), builds  *
+001400*  B(0) .. B(N) by CALLing the BERNOULLI subprogram, writes the  *
+001500*  table to a sequential output dataset, checkpoints after every *
+001600*  completed entry so a cancelled run can resume without         *
+001700*  recomputation, runs a tolerance check against known reference *
+001800*  Bernoulli values, and appends one record to a run journal.    *
+001900*                                                                *
+002000*  Run from JCL BERNJOB (see x2/jcl/bernjob.jcl) or interactively*
+002100*      cobc -x -std=ibm -I copybooks -o berndrv berndrv.cbl \    *
+002200*          bernoulli.cbl                                         *
+002300*      ./berndrv                                                 *
+002400*  with one SYSIN record:  NN OPERATORID JOBNAME                 *
+002500*                                                                *
+002600*  RETURN-CODE on completion:                                    *
+002700*      0   normal, no discrepancies                              *
+002800*      4   normal, but the reference-value tolerance check       *
+002900*          flagged at least one discrepancy                      *
+003000*      16  parameter card rejected (N out of range, or a prior   *
+003010*          checkpoint already covers the requested N)            *
+003020*      20  a dataset I/O error or a BERNOULLI subprogram         *
+003030*          failure stopped the run before it could complete      *
+003100*                                                                *
+003200*  MODIFICATION HISTORY                                          *
+003300*  ---------------------                                         *
+003400*  2026-08-09  ASG  New driver, split off from the old standalone*
+003500*                   bernoulli.cbl: N now comes from a parameter  *
+003600*                   card, the table is written to BERNOUT,       *
+003700*                   checkpointed to BERNCKPT for restart, checked*
+003800*                   against reference values, and journalled to  *
+003900*                   BERNJRNL.                                    *
+004000*                                                                *
+004100******************************************************************
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT PARM-FILE   ASSIGN TO "SYSIN"
+004600         ORGANIZATION LINE SEQUENTIAL
+004700         FILE STATUS IS FS-PARM-FILE.
+004800     SELECT BERNOUT     ASSIGN TO "BERNOUT"
+004900         ORGANIZATION LINE SEQUENTIAL
+005000         FILE STATUS IS FS-BERNOUT.
+005100     SELECT BERNCKPT    ASSIGN TO "BERNCKPT"
+005200         ORGANIZATION LINE SEQUENTIAL
+005300         FILE STATUS IS FS-BERNCKPT.
+005400     SELECT BERNJRNL    ASSIGN TO "BERNJRNL"
+005500         ORGANIZATION LINE SEQUENTIAL
+005600         FILE STATUS IS FS-BERNJRNL.
+005700*
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000*
+006100 FD  PARM-FILE.
+006200 01  PARM-RECORD.
+006300     05  PM-N               PIC 9(02).
+006400     05  FILLER             PIC X(01).
+006500     05  PM-OPERATOR        PIC X(08).
+006600     05  FILLER             PIC X(01).
+006700     05  PM-JOBNAME         PIC X(08).
+006800     05  FILLER             PIC X(52).
+006900*
+007000 FD  BERNOUT.
+007100 01  BERNOUT-RECORD.
+007200     05  BO-INDEX           PIC Z9.
+007300     05  BO-SEP1            PIC X(01).
+007400     05  BO-VALUE           PIC -(5)9.999999999999.
+007500     05  BO-SEP2            PIC X(01).
+007600     05  BO-REMARK          PIC X(19).
+007700*
+007800 FD  BERNCKPT.
+007900 01  CKPT-RECORD.
+008000     05  CK-INDEX           PIC 9(02).
+008100     05  CK-SEP1            PIC X(01).
+008200     05  CK-NUM             PIC S9(18).
+008300     05  CK-SEP2            PIC X(01).
+008400     05  CK-DEN             PIC  9(18).
+008500     05  CK-SEP3            PIC X(01).
+008600     05  CK-DEC             PIC S9(05)V9(12).
+008700     05  CK-SEP4            PIC X(01).
+008800     05  CK-ZERO-FLAG       PIC X(01).
+008900*
+009000 FD  BERNJRNL.
+009100 01  JRNL-RECORD.
+009200     05  JR-DATE            PIC 9(08).
+009300     05  JR-SEP1            PIC X(01).
+009400     05  JR-TIME            PIC 9(08).
+009500     05  JR-SEP2            PIC X(01).
+009600     05  JR-N               PIC 9(02).
+009700     05  JR-SEP3            PIC X(01).
+009800     05  JR-OPERATOR        PIC X(08).
+009900     05  JR-SEP4            PIC X(01).
+010000     05  JR-JOBNAME         PIC X(08).
+010100     05  JR-SEP5            PIC X(01).
+010200     05  JR-ELAPSED         PIC 9(07).
+010300     05  JR-SEP6            PIC X(01).
+010400     05  JR-FINAL-M         PIC 9(02).
+010500     05  JR-SEP7            PIC X(01).
+010600     05  JR-STATUS          PIC X(11).
+010700*
+010800 WORKING-STORAGE SECTION.
+010900******************************************************************
+011000*    SHARED TABLE-CAPACITY CONSTANT                              *
+011100******************************************************************
+011200     COPY "bernlim.cpy".
+011300*
+011400 01  FS-PARM-FILE           PIC X(02).
+011500 01  FS-BERNOUT             PIC X(02).
+011600 01  FS-BERNCKPT            PIC X(02).
+011700 01  FS-BERNJRNL            PIC X(02).
+011800*
+011900 01  DRV-TABLE.
+012000     05  DRV-ENTRY OCCURS 21 TIMES INDEXED BY DRV-IDX.
+012100         COPY "berntab.cpy".
+012200*
+012300 77  DRV-N                  PIC 9(02) VALUE ZERO.
+012400 77  DRV-OPERATOR           PIC X(08) VALUE SPACES.
+012500 77  DRV-JOBNAME            PIC X(08) VALUE SPACES.
+012600 77  DRV-RESUME-FROM        PIC 9(02) VALUE ZERO.
+012700 77  DRV-RESTARTED          PIC X(01) VALUE 'N'.
+012800     88  DRV-IS-RESTART             VALUE 'Y'.
+012900 77  DRV-M                  PIC 9(02).
+012910 77  DRV-LAST-M             PIC 9(02) COMP VALUE ZERO.
+013000 77  DRV-VALID-REQUEST      PIC X(01) VALUE 'Y'.
+013100     88  DRV-REQUEST-OK             VALUE 'Y'.
+013200 77  DRV-DISCREPANCY-FOUND  PIC X(01) VALUE 'N'.
+013300     88  DRV-HAS-DISCREPANCY        VALUE 'Y'.
+013310 77  DRV-FATAL-ERROR        PIC X(01) VALUE 'N'.
+013320     88  DRV-HAS-FATAL-ERROR        VALUE 'Y'.
+013400*
+013500 77  W-FUNCTION-CODE        PIC X(01).
+013600 77  W-INDEX                PIC 9(02).
+013700 01  W-ENTRY.
+013800     05  W-NUM              PIC S9(18).
+013900     05  W-DEN              PIC  9(18).
+014000     05  W-DEC              PIC S9(05)V9(12).
+014100     05  W-ZERO-FLAG        PIC X(01).
+014200 77  W-STATUS               PIC X(02).
+014300*
+014400 01  W-START-TIME           PIC 9(08).
+014410 01  W-START-TIME-X REDEFINES W-START-TIME.
+014420     05  W-START-HH         PIC 9(02).
+014430     05  W-START-MM         PIC 9(02).
+014440     05  W-START-SS         PIC 9(02).
+014450     05  W-START-CS         PIC 9(02).
+014500 01  W-END-TIME             PIC 9(08).
+014510 01  W-END-TIME-X REDEFINES W-END-TIME.
+014520     05  W-END-HH           PIC 9(02).
+014530     05  W-END-MM           PIC 9(02).
+014540     05  W-END-SS           PIC 9(02).
+014550     05  W-END-CS           PIC 9(02).
+014560 77  W-START-CSEC           PIC 9(08) COMP.
+014570 77  W-END-CSEC             PIC 9(08) COMP.
+014600 77  W-ELAPSED-RAW          PIC S9(08) COMP.
+014700*
+014800******************************************************************
+014900*    REFERENCE TABLE FOR THE RECONCILIATION CHECK               *
+015000*    Populated by explicit MOVEs in 0100-INIT-REF-TABLE, not by *
+015010*    REDEFINES over literal text -- a REDEFINES of signed        *
+015020*    DISPLAY-usage numerics expects an overpunched sign, not a   *
+015030*    literal minus byte, so the negative entries below (B(4),    *
+015040*    B(8), B(12)) would otherwise read back as zero.             *
+015050******************************************************************
+015100 01  REF-TABLE.
+015900     05  REF-ENTRY OCCURS 6 TIMES INDEXED BY REF-IDX.
+016000         10  REF-M          PIC 9(02).
+016100         10  REF-NUM        PIC S9(11).
+016200         10  REF-DEN        PIC  9(11).
+016300 77  REF-I                  PIC 9(02) COMP.
+016400 77  REF-DEC                PIC S9(05)V9(12) COMP-3.
+016500 77  REF-DIFF               PIC S9(05)V9(12) COMP-3.
+016600 77  REF-TOLERANCE          PIC S9(05)V9(12) COMP-3
+016700                                VALUE 0.000000000010.
+016800*
+016900 PROCEDURE DIVISION.
+017000*
+017100 0000-MAINLINE.
+017150     ACCEPT W-START-TIME FROM TIME
+017160     PERFORM 0100-INIT-REF-TABLE    THRU 0100-EXIT
+017200     PERFORM 1000-READ-PARM-CARD    THRU 1000-EXIT
+017400     IF NOT DRV-REQUEST-OK
+017500         PERFORM 1900-REJECT-REQUEST THRU 1900-EXIT
+017600         GO TO 9000-END-RUN
+017700     END-IF
+017800     PERFORM 2000-RESTART-CHECK     THRU 2000-EXIT
+017810     IF NOT DRV-REQUEST-OK
+017820         PERFORM 1900-REJECT-REQUEST THRU 1900-EXIT
+017830         GO TO 9000-END-RUN
+017840     END-IF
+017900     PERFORM 3000-BUILD-TABLE       THRU 3000-EXIT
+017910     IF NOT DRV-HAS-FATAL-ERROR
+018000         PERFORM 4000-VALIDATE-TABLE THRU 4000-EXIT
+018010     END-IF
+018100     PERFORM 9000-END-RUN.
+018200*
+018210******************************************************************
+018220*    0100  INIT-REF-TABLE -- known closed-form Bernoulli values,  *
+018230*          loaded by explicit MOVE so the sign is never carried  *
+018240*          in literal text                                        *
+018250******************************************************************
+018260 0100-INIT-REF-TABLE.
+018261     MOVE    2 TO REF-M(1)
+018262     MOVE    1 TO REF-NUM(1)
+018263     MOVE    6 TO REF-DEN(1)
+018264     MOVE    4 TO REF-M(2)
+018265     MOVE   -1 TO REF-NUM(2)
+018266     MOVE   30 TO REF-DEN(2)
+018267     MOVE    6 TO REF-M(3)
+018268     MOVE    1 TO REF-NUM(3)
+018269     MOVE   42 TO REF-DEN(3)
+018270     MOVE    8 TO REF-M(4)
+018271     MOVE   -1 TO REF-NUM(4)
+018272     MOVE   30 TO REF-DEN(4)
+018273     MOVE   10 TO REF-M(5)
+018274     MOVE    5 TO REF-NUM(5)
+018275     MOVE   66 TO REF-DEN(5)
+018276     MOVE   12 TO REF-M(6)
+018277     MOVE -691 TO REF-NUM(6)
+018278     MOVE 2730 TO REF-DEN(6).
+018330 0100-EXIT.
+018340     EXIT.
+018350*
+018360******************************************************************
+018370*    1000  READ-PARM-CARD -- one SYSIN record: NN OPERID JOBNAME *
+018500******************************************************************
+018600 1000-READ-PARM-CARD.
+018700     OPEN INPUT PARM-FILE
+018800     IF FS-PARM-FILE NOT = "00"
+018900         DISPLAY "BERNDRV: UNABLE TO OPEN SYSIN, STATUS="
+018910             FS-PARM-FILE
+019000         MOVE 'N' TO DRV-VALID-REQUEST
+019100         GO TO 1000-EXIT
+019200     END-IF
+019300     READ PARM-FILE
+019400         AT END
+019500             DISPLAY "BERNDRV: SYSIN IS EMPTY, NO PARAMETER CARD"
+019600             MOVE 'N' TO DRV-VALID-REQUEST
+019700     END-READ
+019800     IF DRV-REQUEST-OK
+019810         IF PM-N NOT NUMERIC
+019820             DISPLAY "BERNDRV: PARAMETER CARD N FIELD NOT NUMERIC"
+019830             MOVE 'N' TO DRV-VALID-REQUEST
+019840         END-IF
+019900     END-IF
+019910     IF DRV-REQUEST-OK
+019920         MOVE PM-N        TO DRV-N
+020000         MOVE PM-OPERATOR TO DRV-OPERATOR
+020100         MOVE PM-JOBNAME  TO DRV-JOBNAME
+020200         IF DRV-N > BT-MAX-INDEX
+020300             DISPLAY "BERNDRV: REQUESTED N=" DRV-N
+020400                 " EXCEEDS TABLE CAPACITY OF " BT-MAX-INDEX
+020500             MOVE 'N' TO DRV-VALID-REQUEST
+020600         END-IF
+020700     END-IF
+020800     CLOSE PARM-FILE.
+020900 1000-EXIT.
+021000     EXIT.
+021100*
+021200******************************************************************
+021300*    1900  REJECT-REQUEST -- bad parameter card, no table built  *
+021400******************************************************************
+021500 1900-REJECT-REQUEST.
+021600     DISPLAY "BERNDRV: PARAMETER CARD REJECTED, RUN TERMINATED"
+021700     PERFORM 8000-WRITE-JOURNAL THRU 8000-EXIT
+021800     MOVE 16 TO RETURN-CODE.
+021900 1900-EXIT.
+022000     EXIT.
+022100*
+022200******************************************************************
+022300*    2000  RESTART-CHECK -- read BERNCKPT, seed the subprogram   *
+022400*          table with whatever was already completed             *
+022500******************************************************************
+022600 2000-RESTART-CHECK.
+022700     MOVE 'R' TO W-FUNCTION-CODE
+022800     CALL "BERNOULLI" USING W-FUNCTION-CODE W-INDEX
+022900         W-ENTRY W-STATUS
+022910     IF W-STATUS NOT = '00'
+022920         DISPLAY "BERNDRV: BERNOULLI RESET FAILED, STATUS="
+022930             W-STATUS
+022940         MOVE 'Y' TO DRV-FATAL-ERROR
+022950     END-IF
+023000     MOVE 0 TO DRV-RESUME-FROM
+023100     OPEN INPUT BERNCKPT
+023200     IF FS-BERNCKPT = "00"
+023300         PERFORM 2100-SEED-ONE THRU 2100-EXIT
+023400             UNTIL FS-BERNCKPT NOT = "00"
+023500         CLOSE BERNCKPT
+023510         IF DRV-RESUME-FROM > 0
+023520             MOVE 'Y' TO DRV-RESTARTED
+023530         END-IF
+023600     END-IF
+023710     IF DRV-IS-RESTART AND DRV-RESUME-FROM >= DRV-N
+023720         DISPLAY "BERNDRV: CHECKPOINT ALREADY COMPLETE THROUGH B("
+023730             DRV-RESUME-FROM ") -- REQUESTED N=" DRV-N
+023740             " IS NOT NEW WORK, REJECTING"
+023750         MOVE 'N' TO DRV-VALID-REQUEST
+023760     END-IF.
+023800 2000-EXIT.
+023900     EXIT.
+024000*
+024100 2100-SEED-ONE.
+024200     READ BERNCKPT
+024300         AT END
+024400             CONTINUE
+024500         NOT AT END
+024600             MOVE 'S'            TO W-FUNCTION-CODE
+024700             MOVE CK-INDEX       TO W-INDEX
+024800             MOVE CK-NUM         TO W-NUM
+024900             MOVE CK-DEN         TO W-DEN
+025000             MOVE CK-DEC         TO W-DEC
+025100             MOVE CK-ZERO-FLAG   TO W-ZERO-FLAG
+025200             CALL "BERNOULLI" USING W-FUNCTION-CODE W-INDEX
+025300                 W-ENTRY W-STATUS
+025310             IF W-STATUS NOT = '00'
+025320                 DISPLAY "BERNDRV: BERNOULLI SEED FAILED, INDEX="
+025330                     CK-INDEX " STATUS=" W-STATUS
+025340                 MOVE 'Y' TO DRV-FATAL-ERROR
+025350             END-IF
+025400             MOVE CK-NUM         TO BT-NUM(CK-INDEX + 1)
+025500             MOVE CK-DEN         TO BT-DEN(CK-INDEX + 1)
+025600             MOVE CK-DEC         TO BT-DEC(CK-INDEX + 1)
+025700             MOVE CK-ZERO-FLAG   TO BT-ZERO-FLAG(CK-INDEX + 1)
+025800
+025900             MOVE CK-INDEX       TO DRV-RESUME-FROM
+026000     END-READ.
+026100 2100-EXIT.
+026200     EXIT.
+026300*
+026400******************************************************************
+026500*    3000  BUILD-TABLE -- CALL BERNOULLI for each new m, write   *
+026600*          the checkpoint and output records as we go            *
+026700******************************************************************
+026800 3000-BUILD-TABLE.
+026810     MOVE DRV-RESUME-FROM TO DRV-LAST-M
+026900     IF DRV-RESUME-FROM = 0
+027000         MOVE 1 TO BT-NUM(1)
+027100         MOVE 1 TO BT-DEN(1)
+027200         MOVE 1 TO BT-DEC(1)
+027300         MOVE 'N' TO BT-ZERO-FLAG(1)
+027400         OPEN OUTPUT BERNOUT
+027500         OPEN OUTPUT BERNCKPT
+027600     ELSE
+027700         OPEN EXTEND BERNOUT
+027800         OPEN EXTEND BERNCKPT
+027900     END-IF
+027910     IF FS-BERNOUT NOT = "00"
+027920         DISPLAY "BERNDRV: UNABLE TO OPEN BERNOUT, STATUS="
+027930             FS-BERNOUT
+027940         MOVE 'Y' TO DRV-FATAL-ERROR
+027945         CLOSE BERNCKPT
+027950         GO TO 3000-EXIT
+027960     END-IF
+028000     IF DRV-RESUME-FROM = 0
+028100         MOVE 0 TO DRV-M
+028150         PERFORM 3500-WRITE-ONE-ENTRY THRU 3500-EXIT
+028160         MOVE 0 TO DRV-LAST-M
+028200     END-IF
+028250     COMPUTE DRV-M = DRV-RESUME-FROM + 1
+028300     PERFORM 3100-BUILD-ONE THRU 3100-EXIT
+028400         VARYING DRV-M FROM DRV-M BY 1
+028500             UNTIL DRV-M > DRV-N
+028510                OR DRV-HAS-FATAL-ERROR
+028600     CLOSE BERNOUT
+028700     CLOSE BERNCKPT.
+028800 3000-EXIT.
+028900     EXIT.
+029000*
+029100 3100-BUILD-ONE.
+029200     MOVE 'G'   TO W-FUNCTION-CODE
+029300     MOVE DRV-M TO W-INDEX
+029400     CALL "BERNOULLI" USING W-FUNCTION-CODE W-INDEX W-ENTRY
+029500         W-STATUS
+029510     IF W-STATUS NOT = '00'
+029520         DISPLAY "BERNDRV: BERNOULLI GET FAILED FOR INDEX " DRV-M
+029530             ", STATUS=" W-STATUS
+029540         MOVE 'Y' TO DRV-FATAL-ERROR
+029550         GO TO 3100-EXIT
+029560     END-IF
+029600     MOVE W-NUM        TO BT-NUM(DRV-M + 1)
+029700     MOVE W-DEN        TO BT-DEN(DRV-M + 1)
+029800     MOVE W-DEC        TO BT-DEC(DRV-M + 1)
+029900     MOVE W-ZERO-FLAG  TO BT-ZERO-FLAG(DRV-M + 1)
+029910*    WRITE THE OUTPUT RECORD BEFORE THE CHECKPOINT RECORD, SO A
+029920*    CANCEL BETWEEN THE TWO WRITES NEVER LEAVES AN ENTRY MARKED
+029930*    COMPLETE IN BERNCKPT WITHOUT ITS BERNOUT LINE ALSO PRESENT.
+029940     PERFORM 3500-WRITE-ONE-ENTRY THRU 3500-EXIT
+030000     MOVE DRV-M        TO CK-INDEX
+030010     MOVE SPACE        TO CK-SEP1
+030100     MOVE W-NUM        TO CK-NUM
+030110     MOVE SPACE        TO CK-SEP2
+030200     MOVE W-DEN        TO CK-DEN
+030210     MOVE SPACE        TO CK-SEP3
+030300     MOVE W-DEC        TO CK-DEC
+030310     MOVE SPACE        TO CK-SEP4
+030400     MOVE W-ZERO-FLAG  TO CK-ZERO-FLAG
+030500     WRITE CKPT-RECORD
+030510     IF FS-BERNCKPT NOT = "00"
+030520         DISPLAY "BERNDRV: WRITE TO BERNCKPT FAILED FOR INDEX "
+030530             DRV-M ", STATUS=" FS-BERNCKPT
+030540         MOVE 'Y' TO DRV-FATAL-ERROR
+030550     END-IF
+030610     MOVE DRV-M        TO DRV-LAST-M.
+030700 3100-EXIT.
+030800     EXIT.
+030900*
+031000******************************************************************
+031100*    3500  WRITE-ONE-ENTRY -- one BERNOUT line for index DRV-M   *
+031200******************************************************************
+031300 3500-WRITE-ONE-ENTRY.
+031400     MOVE DRV-M          TO BO-INDEX
+031410     MOVE SPACE           TO BO-SEP1
+031420     MOVE SPACE           TO BO-SEP2
+031500     MOVE BT-DEC(DRV-M + 1) TO BO-VALUE
+031600     IF BT-IS-ZERO-TERM(DRV-M + 1)
+031700         MOVE "ZERO BY DEFINITION" TO BO-REMARK
+031800     ELSE
+031900         MOVE SPACES TO BO-REMARK
+032000     END-IF
+032100     WRITE BERNOUT-RECORD
+032110     IF FS-BERNOUT NOT = "00"
+032120         DISPLAY "BERNDRV: WRITE TO BERNOUT FAILED FOR INDEX "
+032130             DRV-M ", STATUS=" FS-BERNOUT
+032140         MOVE 'Y' TO DRV-FATAL-ERROR
+032150     END-IF
+032200     DISPLAY "B(" DRV-M ") = " BO-VALUE " " BO-REMARK.
+032300 3500-EXIT.
+032400     EXIT.
+032500*
+032600******************************************************************
+032700*    4000  VALIDATE-TABLE -- reconcile computed values against   *
+032800*          known closed-form Bernoulli numbers                   *
+032900******************************************************************
+033000 4000-VALIDATE-TABLE.
+033100     PERFORM 4100-CHECK-ONE-REF THRU 4100-EXIT
+033200         VARYING REF-I FROM 1 BY 1 UNTIL REF-I > 6.
+033300 4000-EXIT.
+033400     EXIT.
+033500*
+033600 4100-CHECK-ONE-REF.
+033700     IF REF-M(REF-I) > DRV-N
+033800         GO TO 4100-EXIT
+033900     END-IF
+034000     DIVIDE REF-NUM(REF-I) BY REF-DEN(REF-I)
+034050         GIVING REF-DEC ROUNDED
+034100     COMPUTE REF-DIFF =
+034200         BT-DEC(REF-M(REF-I) + 1) - REF-DEC
+034300     IF REF-DIFF < ZERO
+034400         COMPUTE REF-DIFF = 0 - REF-DIFF
+034500     END-IF
+034600     IF REF-DIFF > REF-TOLERANCE
+034700         MOVE 'Y' TO DRV-DISCREPANCY-FOUND
+034800         DISPLAY "BERNDRV: *** DISCREPANCY AT B("
+034900             REF-M(REF-I) ") -- COMPUTED "
+035000             BT-DEC(REF-M(REF-I) + 1)
+035100             " REFERENCE " REF-DEC
+035200     END-IF.
+035300 4100-EXIT.
+035400     EXIT.
+035500*
+035600******************************************************************
+035700*    8000  WRITE-JOURNAL -- append one audit record for this run *
+035800******************************************************************
+035900 8000-WRITE-JOURNAL.
+036000     ACCEPT W-END-TIME FROM TIME
+036010     COMPUTE W-START-CSEC =
+036020         ((W-START-HH * 60 + W-START-MM) * 60 + W-START-SS)
+036030             * 100 + W-START-CS
+036040     COMPUTE W-END-CSEC =
+036050         ((W-END-HH * 60 + W-END-MM) * 60 + W-END-SS)
+036060             * 100 + W-END-CS
+036100     COMPUTE W-ELAPSED-RAW = W-END-CSEC - W-START-CSEC
+036200     IF W-ELAPSED-RAW < ZERO
+036300         COMPUTE W-ELAPSED-RAW = W-ELAPSED-RAW + 8640000
+036400     END-IF
+036500     ACCEPT JR-DATE FROM DATE YYYYMMDD
+036510     MOVE SPACE            TO JR-SEP1
+036600     ACCEPT JR-TIME FROM TIME
+036610     MOVE SPACE            TO JR-SEP2
+036700     MOVE DRV-N            TO JR-N
+036710     MOVE SPACE            TO JR-SEP3
+036800     MOVE DRV-OPERATOR     TO JR-OPERATOR
+036810     MOVE SPACE            TO JR-SEP4
+036900     MOVE DRV-JOBNAME      TO JR-JOBNAME
+036910     MOVE SPACE            TO JR-SEP5
+037000     MOVE W-ELAPSED-RAW    TO JR-ELAPSED
+037010     MOVE SPACE            TO JR-SEP6
+037100     MOVE DRV-LAST-M       TO JR-FINAL-M
+037110     MOVE SPACE            TO JR-SEP7
+037200     IF NOT DRV-REQUEST-OK
+037300         MOVE "REJECTED"    TO JR-STATUS
+037400     ELSE
+037410         IF DRV-HAS-FATAL-ERROR
+037420             MOVE "ERROR"       TO JR-STATUS
+037430         ELSE
+037500             IF DRV-HAS-DISCREPANCY
+037600                 MOVE "DISCREPANCY" TO JR-STATUS
+037700             ELSE
+037710                 IF DRV-IS-RESTART
+037720                     MOVE "RESTARTED"   TO JR-STATUS
+037730                 ELSE
+037800                     MOVE "OK"          TO JR-STATUS
+037740                 END-IF
+037900             END-IF
+037940         END-IF
+038000     END-IF
+038100     OPEN EXTEND BERNJRNL
+038200     IF FS-BERNJRNL NOT = "00"
+038300         CLOSE BERNJRNL
+038400         OPEN OUTPUT BERNJRNL
+038500     END-IF
+038600     WRITE JRNL-RECORD
+038610     IF FS-BERNJRNL NOT = "00"
+038620         DISPLAY "BERNDRV: WRITE TO BERNJRNL FAILED, STATUS="
+038630             FS-BERNJRNL
+038640         MOVE 'Y' TO DRV-FATAL-ERROR
+038650     END-IF
+038700     CLOSE BERNJRNL.
+038800 8000-EXIT.
+038900     EXIT.
+039000*
+039100******************************************************************
+039200*    9000  END-RUN -- journal the run and set the job return code*
+039300******************************************************************
+039400 9000-END-RUN.
+039500     IF DRV-REQUEST-OK
+039600         PERFORM 8000-WRITE-JOURNAL THRU 8000-EXIT
+039610         IF DRV-HAS-FATAL-ERROR
+039620             MOVE 20 TO RETURN-CODE
+039700         ELSE
+039710             IF DRV-HAS-DISCREPANCY
+039800                 MOVE 4 TO RETURN-CODE
+039900             ELSE
+040000                 MOVE 0 TO RETURN-CODE
+040100             END-IF
+040110         END-IF
+040200     END-IF
+040300     STOP RUN.
