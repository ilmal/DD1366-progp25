@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  BERNTAB.CPY                                                  *
+      *                                                                *
+      *  One entry of the Bernoulli-number table.  The exact value is *
+      *  carried as a reduced fraction (BT-NUM / BT-DEN) so no        *
+      *  precision is lost; BT-DEC is a wide packed-decimal           *
+      *  projection of that fraction kept alongside for programs and  *
+      *  reports that just want a decimal number.  BT-ZERO-FLAG marks *
+      *  odd-index entries beyond B(1), which are zero by definition  *
+      *  and are never actually computed.                             *
+      *                                                                *
+      *  2026-08-09  INITIAL VERSION.                                 *
+      *                                                                *
+      ******************************************************************
+       10  BT-NUM                    PIC S9(18) COMP-3.
+       10  BT-DEN                    PIC  9(18) COMP-3.
+       10  BT-DEC                    PIC S9(05)V9(12) COMP-3.
+       10  BT-ZERO-FLAG              PIC X(01).
+               88  BT-IS-ZERO-TERM               VALUE 'Y'.
+               88  BT-IS-COMPUTED-TERM           VALUE 'N'.
