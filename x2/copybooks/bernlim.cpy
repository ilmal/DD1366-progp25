@@ -0,0 +1,13 @@
+      ******************************************************************
+      *                                                                *
+      *  BERNLIM.CPY                                                  *
+      *                                                                *
+      *  Shared capacity limit for the Bernoulli-number table.        *
+      *  COPYed into both BERNOULLI (the table-building subprogram)   *
+      *  and BERNDRV (the batch driver) so the two programs can never *
+      *  disagree about how large a table the arithmetic can hold.    *
+      *                                                                *
+      *  2026-08-09  INITIAL VERSION.                                 *
+      *                                                                *
+      ******************************************************************
+       01  BT-MAX-INDEX              PIC 9(02) VALUE 20.
